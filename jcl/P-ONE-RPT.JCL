@@ -0,0 +1,9 @@
+//PONERPT  JOB (ACCT),'SM TREND REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//STEP010  EXEC PGM=P-ONE-RPT
+//STEPLIB  DD DISP=SHR,DSN=PROD.SM.LOADLIB
+//SMOUT    DD DISP=SHR,DSN=PROD.SM.HISTORY
+//SMRPT    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
