@@ -0,0 +1,10 @@
+//PONEXRF  JOB (ACCT),'SM PARM XREF REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//STEP010  EXEC PGM=P-ONE-XREF
+//STEPLIB  DD DISP=SHR,DSN=PROD.SM.LOADLIB
+//SMOUT    DD DISP=SHR,DSN=PROD.SM.HISTORY
+//SMTRLR   DD DISP=SHR,DSN=PROD.SM.TRAILER
+//SMXREF   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
