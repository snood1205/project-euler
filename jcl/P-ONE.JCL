@@ -0,0 +1,33 @@
+//PONE     JOB (ACCT),'SM DAILY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//STEP010  EXEC PGM=P-ONE
+//STEPLIB  DD DISP=SHR,DSN=PROD.SM.LOADLIB
+//SMPARM   DD DISP=SHR,DSN=PROD.SM.PARMFILE
+//SMOUT    DD DISP=(MOD,CATLG,CATLG),DSN=PROD.SM.HISTORY,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=23)
+//SMTRLR   DD DISP=(MOD,CATLG,CATLG),DSN=PROD.SM.TRAILER,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=78)
+//SMCKPT   DD DISP=(MOD,CATLG,CATLG),DSN=PROD.SM.CKPT,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=85)
+//SMEXPCT  DD DISP=SHR,DSN=PROD.SM.EXPECT
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+SM DAILY RUN COMPLETED NORMALLY - SEE SMOUT/SMTRLR FOR RESULTS.
+//SYSUT2   DD SYSOUT=(A,,NOTE)
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=((0,EQ,STEP010),EVEN)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+SM DAILY RUN FAILED - P-ONE RETURNED A NONZERO RETURN CODE.
+REVIEW THE SMTRLR AUDIT RECORD FOR CT/TH/FV RECONCILIATION.
+//SYSUT2   DD SYSOUT=(A,,ALERT)
+//
