@@ -0,0 +1,9 @@
+//PONEPMT  JOB (ACCT),'SM PARM MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//STEP010  EXEC PGM=P-ONE-PMT
+//STEPLIB  DD DISP=SHR,DSN=PROD.SM.LOADLIB
+//SMPARM   DD DISP=OLD,DSN=PROD.SM.PARMFILE
+//SMPMT    DD DISP=SHR,DSN=PROD.SM.PARMFILE.TRANS
+//SYSOUT   DD SYSOUT=*
+//
