@@ -0,0 +1,87 @@
+000100* P-ONE-XREF.COB
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. P-ONE-XREF.
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT SM-OUT-FILE ASSIGN TO "SMOUT"
+000170     ORGANIZATION IS LINE SEQUENTIAL.
+000180     SELECT SM-TRLR-FILE ASSIGN TO "SMTRLR"
+000190     ORGANIZATION IS LINE SEQUENTIAL.
+000200     SELECT SM-XREF-FILE ASSIGN TO "SMXREF"
+000210     ORGANIZATION IS LINE SEQUENTIAL.
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD SM-OUT-FILE.
+000250     COPY SMREC.
+000260 FD SM-TRLR-FILE.
+000270     COPY SMTRLR.
+000280 FD SM-XREF-FILE.
+000290 01 SM-XREF-RECORD PIC X(80).
+000300 WORKING-STORAGE SECTION.
+000310 01 WS-TRLR-EOF PIC X VALUE 'N'.
+000320    88 WS-TRLR-END-OF-FILE VALUE 'Y'.
+000330 01 WS-OUT-EOF PIC X VALUE 'N'.
+000340    88 WS-OUT-END-OF-FILE VALUE 'Y'.
+000350 01 WS-SM-FOR-DATE PIC 9(15) VALUE 0.
+000360 01 WS-SM-WAS-FOUND PIC X VALUE 'N'.
+000370    88 WS-SM-FOUND VALUE 'Y'.
+000380 01 WS-DETAIL-LINE.
+000390    05 DL-RUN-DATE PIC 9(8).
+000400    05 FILLER PIC X(2) VALUE SPACES.
+000410    05 DL-PARM-SET-ID PIC X(8).
+000420    05 FILLER PIC X(2) VALUE SPACES.
+000430    05 DL-SM-VALUE PIC Z(14)9.
+000440    05 FILLER PIC X(2) VALUE SPACES.
+000450    05 DL-LOOP-BOUND PIC ZZZZZZZZ9.
+000460    05 FILLER PIC X(2) VALUE SPACES.
+000470    05 DL-DIVISOR-1 PIC ZZZ9.
+000480    05 FILLER PIC X(1) VALUE '/'.
+000490    05 DL-DIVISOR-2 PIC ZZZ9.
+000500    05 FILLER PIC X(23) VALUE SPACES.
+000510
+000520 PROCEDURE DIVISION.
+000530 P-ONE-XREF-MAIN SECTION.
+000540     OPEN INPUT SM-TRLR-FILE
+000550     OPEN OUTPUT SM-XREF-FILE
+000560     PERFORM UNTIL WS-TRLR-END-OF-FILE
+000570       READ SM-TRLR-FILE
+000580         AT END SET WS-TRLR-END-OF-FILE TO TRUE
+000590         NOT AT END
+000600           PERFORM 0100-BUILD-XREF-LINE
+000610       END-READ
+000620     END-PERFORM
+000630     CLOSE SM-TRLR-FILE
+000640     CLOSE SM-XREF-FILE
+000650     STOP RUN.
+000660
+000670 0100-BUILD-XREF-LINE.
+000680     PERFORM 0150-FIND-SM-FOR-DATE
+000690     MOVE SM-TRLR-RUN-DATE TO DL-RUN-DATE
+000700     MOVE SM-TRLR-PARM-SET-ID TO DL-PARM-SET-ID
+000710     IF WS-SM-FOUND
+000720       MOVE WS-SM-FOR-DATE TO DL-SM-VALUE
+000730     ELSE
+000740       MOVE 0 TO DL-SM-VALUE
+000750     END-IF
+000760     MOVE SM-TRLR-LOOP-BOUND TO DL-LOOP-BOUND
+000770     MOVE SM-TRLR-DIVISOR-1 TO DL-DIVISOR-1
+000780     MOVE SM-TRLR-DIVISOR-2 TO DL-DIVISOR-2
+000790     MOVE WS-DETAIL-LINE TO SM-XREF-RECORD
+000800     WRITE SM-XREF-RECORD.
+000810
+000820 0150-FIND-SM-FOR-DATE.
+000830     MOVE 'N' TO WS-SM-WAS-FOUND
+000840     MOVE 'N' TO WS-OUT-EOF
+000850     OPEN INPUT SM-OUT-FILE
+000860     PERFORM UNTIL WS-OUT-END-OF-FILE OR WS-SM-FOUND
+000870       READ SM-OUT-FILE
+000880         AT END SET WS-OUT-END-OF-FILE TO TRUE
+000890         NOT AT END
+000900           IF SM-OUT-RUN-DATE = SM-TRLR-RUN-DATE
+000910             MOVE SM-OUT-SM-VALUE TO WS-SM-FOR-DATE
+000920             SET WS-SM-FOUND TO TRUE
+000930           END-IF
+000940       END-READ
+000950     END-PERFORM
+000960     CLOSE SM-OUT-FILE.
