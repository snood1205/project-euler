@@ -0,0 +1,111 @@
+000100* P-ONE-RPT.COB
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. P-ONE-RPT.
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT SM-OUT-FILE ASSIGN TO "SMOUT"
+000170     ORGANIZATION IS LINE SEQUENTIAL.
+000180     SELECT SM-RPT-FILE ASSIGN TO "SMRPT"
+000190     ORGANIZATION IS LINE SEQUENTIAL.
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD SM-OUT-FILE.
+000230     COPY SMREC.
+000240 FD SM-RPT-FILE.
+000250 01 SM-RPT-RECORD PIC X(80).
+000260 WORKING-STORAGE SECTION.
+000270 01 WS-EOF1 PIC X VALUE 'N'.
+000280    88 WS-END-OF-FILE-1 VALUE 'Y'.
+000290 01 WS-EOF2 PIC X VALUE 'N'.
+000300    88 WS-END-OF-FILE-2 VALUE 'Y'.
+000310 01 WS-CURRENT-YYYYMM PIC 9(6) VALUE 0.
+000320 01 WS-PREV-SM PIC 9(15) VALUE 0.
+000330 01 WS-PREV-VALID PIC X VALUE 'N'.
+000340    88 WS-HAVE-PREV-SM VALUE 'Y'.
+000350 01 WS-CHANGE PIC S9(15) VALUE 0.
+000360 01 WS-RUNNING-TOTAL PIC 9(18) VALUE 0.
+000370 01 WS-RUNNING-COUNT PIC 9(9) VALUE 0.
+000380 01 WS-RUNNING-AVG PIC S9(15)V99 VALUE 0.
+000390 01 WS-MTD-TOTAL PIC 9(18) VALUE 0.
+000400 01 WS-MTD-COUNT PIC 9(9) VALUE 0.
+000410 01 WS-MTD-AVG PIC S9(15)V99 VALUE 0.
+000420 01 WS-DETAIL-LINE.
+000430    05 DL-RUN-DATE PIC 9(8).
+000440    05 FILLER PIC X(3) VALUE SPACES.
+000450    05 DL-SM-VALUE PIC Z(14)9.
+000460    05 FILLER PIC X(3) VALUE SPACES.
+000470    05 DL-CHANGE PIC -Z(14)9.
+000480    05 FILLER PIC X(3) VALUE SPACES.
+000490    05 DL-RUN-AVG PIC Z(14)9.99.
+000500    05 FILLER PIC X(14) VALUE SPACES.
+000510 01 WS-SUMMARY-LINE.
+000520    05 FILLER PIC X(11) VALUE "MTD TOTAL: ".
+000530    05 SL-MTD-TOTAL PIC Z(17)9.
+000540    05 FILLER PIC X(3) VALUE SPACES.
+000550    05 FILLER PIC X(13) VALUE "MTD AVERAGE: ".
+000560    05 SL-MTD-AVG PIC Z(14)9.99.
+000570    05 FILLER PIC X(17) VALUE SPACES.
+000580 
+000590 PROCEDURE DIVISION.
+000600 P-ONE-RPT-MAIN SECTION.
+000610     PERFORM 0100-FIND-CURRENT-MONTH
+000620     PERFORM 0200-BUILD-TREND-REPORT
+000630     STOP RUN.
+000640 
+000650 0100-FIND-CURRENT-MONTH.
+000660     OPEN INPUT SM-OUT-FILE
+000670     PERFORM UNTIL WS-END-OF-FILE-1
+000680       READ SM-OUT-FILE
+000690         AT END SET WS-END-OF-FILE-1 TO TRUE
+000700         NOT AT END
+000710           MOVE SM-OUT-RUN-DATE(1:6) TO WS-CURRENT-YYYYMM
+000720       END-READ
+000730     END-PERFORM
+000740     CLOSE SM-OUT-FILE.
+000750 
+000760 0200-BUILD-TREND-REPORT.
+000770     OPEN INPUT SM-OUT-FILE
+000780     OPEN OUTPUT SM-RPT-FILE
+000790     PERFORM UNTIL WS-END-OF-FILE-2
+000800       READ SM-OUT-FILE
+000810         AT END SET WS-END-OF-FILE-2 TO TRUE
+000820         NOT AT END
+000830           PERFORM 0250-ACCUMULATE-AND-WRITE
+000840       END-READ
+000850     END-PERFORM
+000860     PERFORM 0280-WRITE-SUMMARY-LINE
+000870     CLOSE SM-OUT-FILE
+000880     CLOSE SM-RPT-FILE.
+000890 
+000900 0250-ACCUMULATE-AND-WRITE.
+000910     ADD SM-OUT-SM-VALUE TO WS-RUNNING-TOTAL
+000920     ADD 1 TO WS-RUNNING-COUNT
+000930     COMPUTE WS-RUNNING-AVG =
+000940       WS-RUNNING-TOTAL / WS-RUNNING-COUNT
+000950     IF WS-HAVE-PREV-SM
+000960       COMPUTE WS-CHANGE = SM-OUT-SM-VALUE - WS-PREV-SM
+000970     ELSE
+000980       MOVE 0 TO WS-CHANGE
+000990       SET WS-HAVE-PREV-SM TO TRUE
+001000     END-IF
+001010     MOVE SM-OUT-SM-VALUE TO WS-PREV-SM
+001020     IF SM-OUT-RUN-DATE(1:6) = WS-CURRENT-YYYYMM
+001030       ADD SM-OUT-SM-VALUE TO WS-MTD-TOTAL
+001040       ADD 1 TO WS-MTD-COUNT
+001050     END-IF
+001060     MOVE SM-OUT-RUN-DATE TO DL-RUN-DATE
+001070     MOVE SM-OUT-SM-VALUE TO DL-SM-VALUE
+001080     MOVE WS-CHANGE TO DL-CHANGE
+001090     MOVE WS-RUNNING-AVG TO DL-RUN-AVG
+001100     MOVE WS-DETAIL-LINE TO SM-RPT-RECORD
+001110     WRITE SM-RPT-RECORD.
+001120 
+001130 0280-WRITE-SUMMARY-LINE.
+001140     IF WS-MTD-COUNT > 0
+001150       COMPUTE WS-MTD-AVG = WS-MTD-TOTAL / WS-MTD-COUNT
+001160     END-IF
+001170     MOVE WS-MTD-TOTAL TO SL-MTD-TOTAL
+001180     MOVE WS-MTD-AVG TO SL-MTD-AVG
+001190     MOVE WS-SUMMARY-LINE TO SM-RPT-RECORD
+001200     WRITE SM-RPT-RECORD.
