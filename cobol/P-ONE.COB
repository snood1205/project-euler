@@ -1,31 +1,217 @@
 000100* P-ONE.COB
-000200 IDENTIFICATION DIVISION.
-000300 PROGRAM-ID. P-ONE.
-000400 DATA DIVISION.
-000500 WORKING-STORAGE SECTION.
-000600 01 CT PIC 9999 VALUE 0.
-000610 01 SM PIC 9(9) VALUE 0.
-000620 01 TH PIC 9999 VALUE 0.
-000630 01 FV PIC 9999 VALUE 0.
-000700
-000800 PROCEDURE DIVISION.
-001000 P-ONE-MAIN SECTION.
-001100  PERFORM 1000 TIMES
-001109    IF CT < 1000
-001110    THEN IF TH = 3
-001111        THEN ADD CT TO SM
-001112        IF FV = 5
-001113          THEN COMPUTE FV = 0
-001114        END-IF
-001119        COMPUTE TH = 0
-001120      ELSE IF FV = 5
-001121        THEN ADD CT TO SM
-001129        COMPUTE FV = 0
-001190      END-IF
-001199    END-IF
-001200    ADD 1 TO CT
-001210    ADD 1 TO FV
-001220    ADD 1 TO TH
-001300  END-PERFORM
-001400 DISPLAY SM
-001500 STOP RUN.
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. P-ONE.
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT SM-OUT-FILE ASSIGN TO "SMOUT"
+000170     ORGANIZATION IS LINE SEQUENTIAL.
+000180     SELECT SM-PARM-FILE ASSIGN TO "SMPARM"
+000190     ORGANIZATION IS LINE SEQUENTIAL.
+000200     SELECT SM-TRLR-FILE ASSIGN TO "SMTRLR"
+000210     ORGANIZATION IS LINE SEQUENTIAL.
+000220     SELECT SM-CKPT-FILE ASSIGN TO "SMCKPT"
+000230     ORGANIZATION IS LINE SEQUENTIAL
+000240     FILE STATUS IS WS-CKPT-STATUS.
+000250     SELECT SM-EXPECT-FILE ASSIGN TO "SMEXPCT"
+000260     ORGANIZATION IS LINE SEQUENTIAL
+000270     FILE STATUS IS WS-EXPECT-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD SM-OUT-FILE.
+000310     COPY SMREC.
+000320 FD SM-TRLR-FILE.
+000330     COPY SMTRLR.
+000340 FD SM-CKPT-FILE.
+000350 01 SM-CKPT-RECORD.
+000360    05 SM-CKPT-CT PIC 9(9).
+000370    05 SM-CKPT-SM PIC 9(15).
+000380    05 SM-CKPT-TH-HIT-COUNT PIC 9(9).
+000390    05 SM-CKPT-FV-HIT-COUNT PIC 9(9).
+000391    05 SM-CKPT-TH-LAST-CT PIC 9(9).
+000392    05 SM-CKPT-FV-LAST-CT PIC 9(9).
+000393    05 SM-CKPT-PARM-SET-ID PIC X(8).
+000394    05 SM-CKPT-LOOP-BOUND PIC 9(9).
+000395    05 SM-CKPT-DIVISOR-1 PIC 9999.
+000396    05 SM-CKPT-DIVISOR-2 PIC 9999.
+000400 FD SM-PARM-FILE.
+000410     COPY SMPARM.
+000420 FD SM-EXPECT-FILE.
+000430 01 SM-EXPECT-RECORD.
+000440    05 SM-EXPECT-SET-ID PIC X(8).
+000450    05 SM-EXPECT-VALUE PIC 9(15).
+000460    05 SM-EXPECT-TOLERANCE PIC 9(9).
+000470 WORKING-STORAGE SECTION.
+000480 01 CT PIC 9(9) VALUE 0.
+000490 01 SM PIC 9(15) VALUE 0.
+000500 01 TH PIC 9(9) VALUE 0.
+000510 01 FV PIC 9(9) VALUE 0.
+000520 01 WS-CURRENT-DATE.
+000530    05 WS-RUN-DATE PIC 9(8).
+000540    05 FILLER PIC X(13).
+000550 01 WS-LOOP-BOUND PIC 9(9) VALUE 1000.
+000560 01 WS-DIVISOR-1 PIC 9999 VALUE 3.
+000570 01 WS-DIVISOR-2 PIC 9999 VALUE 5.
+000580 01 WS-PARM-SET-ID PIC X(8) VALUE SPACES.
+000590 01 WS-PARM-EOF PIC X VALUE 'N'.
+000600    88 WS-PARM-END-OF-FILE VALUE 'Y'.
+000610 01 WS-TH-HIT-COUNT PIC 9(9) VALUE 0.
+000620 01 WS-FV-HIT-COUNT PIC 9(9) VALUE 0.
+000630 01 WS-CKPT-INTERVAL PIC 9(9) VALUE 100.
+000640 01 WS-CKPT-STATUS PIC XX VALUE SPACES.
+000650 01 WS-EXPECT-STATUS PIC XX VALUE SPACES.
+000660 01 WS-EXPECT-EOF PIC X VALUE 'N'.
+000670    88 WS-EXPECT-END-OF-FILE VALUE 'Y'.
+000680 01 WS-SM-DIFF PIC S9(15) VALUE 0.
+000690 01 WS-SM-VALID PIC X VALUE 'Y'.
+000700    88 SM-IS-VALID VALUE 'Y'.
+000701 01 WS-CKPT-MISMATCH PIC X VALUE 'N'.
+000702    88 WS-CKPT-IS-MISMATCH VALUE 'Y'.
+000710 
+000720 PROCEDURE DIVISION.
+000730 P-ONE-MAIN SECTION.
+000740     PERFORM 0100-INITIALIZE
+000750     PERFORM 0150-CHECK-RESTART
+000751     IF WS-CKPT-IS-MISMATCH
+000752       MOVE 16 TO RETURN-CODE
+000753     ELSE
+000754       PERFORM 0200-PROCESS-LOOP
+000755       PERFORM 0275-VALIDATE-SM
+000756       PERFORM 0300-FINALIZE
+000757     END-IF
+000790     STOP RUN.
+000800 
+000810 0100-INITIALIZE.
+000820     OPEN INPUT SM-PARM-FILE
+000830     PERFORM UNTIL WS-PARM-END-OF-FILE
+000840       READ SM-PARM-FILE
+000850         AT END SET WS-PARM-END-OF-FILE TO TRUE
+000860         NOT AT END
+000870           IF SM-PARM-IS-ACTIVE
+000880             MOVE SM-PARM-LOOP-BOUND TO WS-LOOP-BOUND
+000890             MOVE SM-PARM-DIVISOR-1 TO WS-DIVISOR-1
+000900             MOVE SM-PARM-DIVISOR-2 TO WS-DIVISOR-2
+000910             MOVE SM-PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+000920             MOVE SM-PARM-SET-ID TO WS-PARM-SET-ID
+000930             SET WS-PARM-END-OF-FILE TO TRUE
+000940           END-IF
+000950       END-READ
+000960     END-PERFORM
+000970     CLOSE SM-PARM-FILE.
+000980
+000990 0150-CHECK-RESTART.
+001000     OPEN INPUT SM-CKPT-FILE
+001010     IF WS-CKPT-STATUS = "00"
+001020       READ SM-CKPT-FILE
+001030         AT END
+001040           CONTINUE
+001050         NOT AT END
+001051           IF SM-CKPT-PARM-SET-ID NOT = WS-PARM-SET-ID
+001052              OR SM-CKPT-LOOP-BOUND NOT = WS-LOOP-BOUND
+001053              OR SM-CKPT-DIVISOR-1 NOT = WS-DIVISOR-1
+001054              OR SM-CKPT-DIVISOR-2 NOT = WS-DIVISOR-2
+001055             SET WS-CKPT-IS-MISMATCH TO TRUE
+001056             DISPLAY "P-ONE: CHECKPOINT PARAMETER SET "
+001057               SM-CKPT-PARM-SET-ID " DOES NOT MATCH ACTIVE SET "
+001058               WS-PARM-SET-ID " - RUN ABORTED, RECONCILE"
+001059               " SMPARM OR SMCKPT BEFORE RESTARTING"
+001061             DISPLAY "P-ONE: CHECKPOINT LOOP-BOUND "
+001062               SM-CKPT-LOOP-BOUND " DIVISOR-1 " SM-CKPT-DIVISOR-1
+001063               " DIVISOR-2 " SM-CKPT-DIVISOR-2
+001064             DISPLAY "P-ONE: ACTIVE     LOOP-BOUND "
+001065               WS-LOOP-BOUND " DIVISOR-1 " WS-DIVISOR-1
+001066               " DIVISOR-2 " WS-DIVISOR-2
+001067           ELSE
+001068             MOVE SM-CKPT-CT TO CT
+001069             MOVE SM-CKPT-SM TO SM
+001071             MOVE SM-CKPT-TH-HIT-COUNT TO WS-TH-HIT-COUNT
+001072             MOVE SM-CKPT-FV-HIT-COUNT TO WS-FV-HIT-COUNT
+001073             MOVE SM-CKPT-TH-LAST-CT TO TH
+001074             MOVE SM-CKPT-FV-LAST-CT TO FV
+001075           END-IF
+001080       END-READ
+001090       CLOSE SM-CKPT-FILE
+001095     END-IF.
+001130
+001140 0200-PROCESS-LOOP.
+001150     PERFORM UNTIL CT >= WS-LOOP-BOUND
+001160       EVALUATE TRUE
+001170         WHEN CT > 0 AND FUNCTION MOD(CT, WS-DIVISOR-1) = 0
+001180           ADD CT TO SM
+001190           ADD 1 TO WS-TH-HIT-COUNT
+001195           MOVE CT TO TH
+001200         WHEN CT > 0 AND FUNCTION MOD(CT, WS-DIVISOR-2) = 0
+001210           ADD CT TO SM
+001220           ADD 1 TO WS-FV-HIT-COUNT
+001225           MOVE CT TO FV
+001230       END-EVALUATE
+001240       ADD 1 TO CT
+001250       IF FUNCTION MOD(CT, WS-CKPT-INTERVAL) = 0
+001260         PERFORM 0250-WRITE-CHECKPOINT
+001270       END-IF
+001280     END-PERFORM.
+001310
+001320 0250-WRITE-CHECKPOINT.
+001330     MOVE CT TO SM-CKPT-CT
+001340     MOVE SM TO SM-CKPT-SM
+001350     MOVE WS-TH-HIT-COUNT TO SM-CKPT-TH-HIT-COUNT
+001360     MOVE WS-FV-HIT-COUNT TO SM-CKPT-FV-HIT-COUNT
+001361     MOVE TH TO SM-CKPT-TH-LAST-CT
+001362     MOVE FV TO SM-CKPT-FV-LAST-CT
+001363     MOVE WS-PARM-SET-ID TO SM-CKPT-PARM-SET-ID
+001364     MOVE WS-LOOP-BOUND TO SM-CKPT-LOOP-BOUND
+001365     MOVE WS-DIVISOR-1 TO SM-CKPT-DIVISOR-1
+001366     MOVE WS-DIVISOR-2 TO SM-CKPT-DIVISOR-2
+001370     OPEN OUTPUT SM-CKPT-FILE
+001380     WRITE SM-CKPT-RECORD
+001390     CLOSE SM-CKPT-FILE.
+001400
+001410 0275-VALIDATE-SM.
+001420     OPEN INPUT SM-EXPECT-FILE
+001430     IF WS-EXPECT-STATUS = "00"
+001440       PERFORM UNTIL WS-EXPECT-END-OF-FILE
+001450         READ SM-EXPECT-FILE
+001460           AT END SET WS-EXPECT-END-OF-FILE TO TRUE
+001470           NOT AT END
+001480             IF SM-EXPECT-SET-ID = WS-PARM-SET-ID
+001490               COMPUTE WS-SM-DIFF = SM - SM-EXPECT-VALUE
+001500               IF FUNCTION ABS(WS-SM-DIFF) > SM-EXPECT-TOLERANCE
+001510                 MOVE 'N' TO WS-SM-VALID
+001520                 DISPLAY "P-ONE: SM OUT OF EXPECTED RANGE FOR "
+001530                   WS-PARM-SET-ID " - SM=" SM
+001540               END-IF
+001550               SET WS-EXPECT-END-OF-FILE TO TRUE
+001560             END-IF
+001570         END-READ
+001580       END-PERFORM
+001590       CLOSE SM-EXPECT-FILE
+001600     END-IF
+001610     IF NOT SM-IS-VALID
+001620       MOVE 16 TO RETURN-CODE
+001630     END-IF.
+001640
+001650 0300-FINALIZE.
+001660     DISPLAY SM
+001670     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+001680     MOVE WS-RUN-DATE TO SM-OUT-RUN-DATE
+001690     MOVE SM TO SM-OUT-SM-VALUE
+001700     IF SM-IS-VALID
+001710       OPEN EXTEND SM-OUT-FILE
+001720       WRITE SM-OUT-RECORD
+001730       CLOSE SM-OUT-FILE
+001740     END-IF
+001750     MOVE WS-RUN-DATE TO SM-TRLR-RUN-DATE
+001760     MOVE WS-PARM-SET-ID TO SM-TRLR-PARM-SET-ID
+001770     MOVE CT TO SM-TRLR-FINAL-CT
+001780     MOVE TH TO SM-TRLR-TH-LAST-HIT
+001790     MOVE FV TO SM-TRLR-FV-LAST-HIT
+001800     MOVE WS-TH-HIT-COUNT TO SM-TRLR-TH-HIT-COUNT
+001810     MOVE WS-FV-HIT-COUNT TO SM-TRLR-FV-HIT-COUNT
+001820     MOVE WS-LOOP-BOUND TO SM-TRLR-LOOP-BOUND
+001830     MOVE WS-DIVISOR-1 TO SM-TRLR-DIVISOR-1
+001840     MOVE WS-DIVISOR-2 TO SM-TRLR-DIVISOR-2
+001850     OPEN EXTEND SM-TRLR-FILE
+001860     WRITE SM-TRLR-RECORD
+001870     CLOSE SM-TRLR-FILE
+001880     OPEN OUTPUT SM-CKPT-FILE
+001890     CLOSE SM-CKPT-FILE.
