@@ -0,0 +1,198 @@
+000100* P-ONE-PMT.COB
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. P-ONE-PMT.
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT SM-PARM-FILE ASSIGN TO "SMPARM"
+000170     ORGANIZATION IS LINE SEQUENTIAL.
+000180     SELECT SM-PMT-FILE ASSIGN TO "SMPMT"
+000190     ORGANIZATION IS LINE SEQUENTIAL.
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD SM-PARM-FILE.
+000230     COPY SMPARM.
+000240 FD SM-PMT-FILE.
+000250 01 SM-PMT-RECORD.
+000260    05 SM-PMT-ACTION PIC X(1).
+000270       88 SM-PMT-IS-ADD VALUE 'A'.
+000280       88 SM-PMT-IS-CHANGE VALUE 'C'.
+000290    05 SM-PMT-SET-ID PIC X(8).
+000300    05 SM-PMT-ACTIVATE PIC X(1).
+000310       88 SM-PMT-SET-ACTIVE VALUE 'Y'.
+000320    05 SM-PMT-LOOP-BOUND PIC 9(9).
+000330    05 SM-PMT-DIVISOR-1 PIC 9(4).
+000340    05 SM-PMT-DIVISOR-2 PIC 9(4).
+000350    05 SM-PMT-CKPT-INTERVAL PIC 9(9).
+000360 WORKING-STORAGE SECTION.
+000370 01 WS-PARM-TABLE.
+000380    05 WS-PARM-ENTRY OCCURS 1 TO 200 TIMES
+000390       DEPENDING ON WS-PARM-COUNT
+000400       INDEXED BY WS-PARM-IDX.
+000410       10 WS-PARM-T-SET-ID PIC X(8).
+000420       10 WS-PARM-T-ACTIVE PIC X(1).
+000430       10 WS-PARM-T-LOOP-BOUND PIC 9(9).
+000440       10 WS-PARM-T-DIVISOR-1 PIC 9(4).
+000450       10 WS-PARM-T-DIVISOR-2 PIC 9(4).
+000460       10 WS-PARM-T-CKPT-INTERVAL PIC 9(9).
+000470 01 WS-PARM-COUNT PIC 9(4) VALUE 0.
+000480 01 WS-PARM-EOF PIC X VALUE 'N'.
+000490    88 WS-PARM-END-OF-FILE VALUE 'Y'.
+000500 01 WS-PMT-EOF PIC X VALUE 'N'.
+000510    88 WS-PMT-END-OF-FILE VALUE 'Y'.
+000520 01 WS-FOUND-IDX PIC 9(4) VALUE 0.
+000530 01 WS-PMT-VALID PIC X VALUE 'Y'.
+000540    88 WS-PMT-IS-VALID VALUE 'Y'.
+000541 01 WS-LOAD-OVERFLOW PIC X VALUE 'N'.
+000542    88 WS-LOAD-HAS-OVERFLOW VALUE 'Y'.
+000543 01 WS-ANY-REJECTED PIC X VALUE 'N'.
+000544    88 WS-HAS-REJECTED-TXN VALUE 'Y'.
+000550
+000560 PROCEDURE DIVISION.
+000570 P-ONE-PMT-MAIN SECTION.
+000580     PERFORM 0100-LOAD-PARM-TABLE
+000581     IF WS-LOAD-HAS-OVERFLOW
+000582       DISPLAY "P-ONE-PMT: SMPARM HAS MORE THAN "
+000583         "200 SETS - TRANSACTION BATCH REJECTED, "
+000584         "SMPARM NOT REWRITTEN"
+000585       MOVE 16 TO RETURN-CODE
+000586     ELSE
+000587       PERFORM 0200-APPLY-TRANSACTIONS
+000588       PERFORM 0300-REWRITE-PARM-FILE
+000590       IF WS-HAS-REJECTED-TXN
+000591         MOVE 16 TO RETURN-CODE
+000592       END-IF
+000593     END-IF
+000610     STOP RUN.
+000620
+000630 0100-LOAD-PARM-TABLE.
+000640     OPEN INPUT SM-PARM-FILE
+000650     PERFORM UNTIL WS-PARM-END-OF-FILE
+000660       READ SM-PARM-FILE
+000670         AT END SET WS-PARM-END-OF-FILE TO TRUE
+000680         NOT AT END
+000690           IF WS-PARM-COUNT < 200
+000700             ADD 1 TO WS-PARM-COUNT
+000710             MOVE SM-PARM-SET-ID
+000720               TO WS-PARM-T-SET-ID(WS-PARM-COUNT)
+000730             MOVE SM-PARM-ACTIVE
+000740               TO WS-PARM-T-ACTIVE(WS-PARM-COUNT)
+000750             MOVE SM-PARM-LOOP-BOUND
+000760               TO WS-PARM-T-LOOP-BOUND(WS-PARM-COUNT)
+000770             MOVE SM-PARM-DIVISOR-1
+000780               TO WS-PARM-T-DIVISOR-1(WS-PARM-COUNT)
+000790             MOVE SM-PARM-DIVISOR-2
+000800               TO WS-PARM-T-DIVISOR-2(WS-PARM-COUNT)
+000810             MOVE SM-PARM-CKPT-INTERVAL
+000820               TO WS-PARM-T-CKPT-INTERVAL(WS-PARM-COUNT)
+000830           ELSE
+000840             SET WS-LOAD-HAS-OVERFLOW TO TRUE
+000850             DISPLAY "P-ONE-PMT: SMPARM SET " SM-PARM-SET-ID
+000860               " EXCEEDS TABLE CAPACITY OF 200 SETS"
+000861           END-IF
+000870       END-READ
+000880     END-PERFORM
+000890     CLOSE SM-PARM-FILE.
+000900
+000910 0200-APPLY-TRANSACTIONS.
+000920     OPEN INPUT SM-PMT-FILE
+000930     PERFORM UNTIL WS-PMT-END-OF-FILE
+000940       READ SM-PMT-FILE
+000950         AT END SET WS-PMT-END-OF-FILE TO TRUE
+000960         NOT AT END
+000970           PERFORM 0250-APPLY-ONE-TRANSACTION
+000980       END-READ
+000990     END-PERFORM
+001000     CLOSE SM-PMT-FILE.
+001010
+001020 0250-APPLY-ONE-TRANSACTION.
+001030     MOVE 0 TO WS-FOUND-IDX
+001040     PERFORM 0240-VALIDATE-TRANSACTION
+001050     IF WS-PMT-IS-VALID
+001060       SET WS-PARM-IDX TO 1
+001070       SEARCH WS-PARM-ENTRY
+001080         AT END CONTINUE
+001090         WHEN WS-PARM-T-SET-ID(WS-PARM-IDX) = SM-PMT-SET-ID
+001100           MOVE WS-PARM-IDX TO WS-FOUND-IDX
+001110       END-SEARCH
+001111       IF WS-FOUND-IDX > 0 AND SM-PMT-IS-ADD
+001112         SET WS-HAS-REJECTED-TXN TO TRUE
+001113         DISPLAY "P-ONE-PMT: ADD " SM-PMT-SET-ID
+001114           " REJECTED - SET ID ALREADY EXISTS"
+001115       ELSE
+001120         IF WS-FOUND-IDX = 0 AND SM-PMT-IS-ADD
+001130           IF WS-PARM-COUNT < 200
+001140             ADD 1 TO WS-PARM-COUNT
+001150             MOVE WS-PARM-COUNT TO WS-FOUND-IDX
+001160             MOVE SM-PMT-SET-ID
+001170               TO WS-PARM-T-SET-ID(WS-FOUND-IDX)
+001180           ELSE
+001190             SET WS-HAS-REJECTED-TXN TO TRUE
+001195             DISPLAY "P-ONE-PMT: ADD " SM-PMT-SET-ID
+001200               " REJECTED - PARAMETER TABLE FULL AT 200 SETS"
+001210           END-IF
+001220         END-IF
+001230         IF WS-FOUND-IDX > 0
+001240           MOVE SM-PMT-ACTIVATE TO WS-PARM-T-ACTIVE(WS-FOUND-IDX)
+001250           MOVE SM-PMT-LOOP-BOUND
+001260             TO WS-PARM-T-LOOP-BOUND(WS-FOUND-IDX)
+001270           MOVE SM-PMT-DIVISOR-1
+001280             TO WS-PARM-T-DIVISOR-1(WS-FOUND-IDX)
+001290           MOVE SM-PMT-DIVISOR-2
+001300             TO WS-PARM-T-DIVISOR-2(WS-FOUND-IDX)
+001310           MOVE SM-PMT-CKPT-INTERVAL
+001320             TO WS-PARM-T-CKPT-INTERVAL(WS-FOUND-IDX)
+001330           IF SM-PMT-SET-ACTIVE
+001340             PERFORM 0280-DEACTIVATE-OTHER-SETS
+001350           END-IF
+001360         ELSE
+001370           IF NOT SM-PMT-IS-ADD
+001375             SET WS-HAS-REJECTED-TXN TO TRUE
+001380             DISPLAY "P-ONE-PMT: CHANGE " SM-PMT-SET-ID
+001390               " REJECTED - SET ID NOT FOUND"
+001400           END-IF
+001410         END-IF
+001415       END-IF
+001420     END-IF.
+001430
+001440 0240-VALIDATE-TRANSACTION.
+001450     MOVE 'Y' TO WS-PMT-VALID
+001460     IF NOT SM-PMT-IS-ADD AND NOT SM-PMT-IS-CHANGE
+001470       MOVE 'N' TO WS-PMT-VALID
+001475       SET WS-HAS-REJECTED-TXN TO TRUE
+001480       DISPLAY "P-ONE-PMT: " SM-PMT-SET-ID
+001490         " REJECTED - INVALID ACTION CODE " SM-PMT-ACTION
+001500     END-IF
+001510     IF SM-PMT-DIVISOR-1 = 0 OR SM-PMT-DIVISOR-2 = 0
+001520        OR SM-PMT-CKPT-INTERVAL = 0 OR SM-PMT-LOOP-BOUND = 0
+001530       MOVE 'N' TO WS-PMT-VALID
+001535       SET WS-HAS-REJECTED-TXN TO TRUE
+001540       DISPLAY "P-ONE-PMT: " SM-PMT-SET-ID
+001550         " REJECTED - LOOP BOUND, DIVISORS, AND CHECKPOINT"
+001560         " INTERVAL MUST BE NONZERO"
+001570     END-IF.
+001580
+001590 0280-DEACTIVATE-OTHER-SETS.
+001600     SET WS-PARM-IDX TO 1
+001610     PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+001620       UNTIL WS-PARM-IDX > WS-PARM-COUNT
+001630       IF WS-PARM-IDX NOT = WS-FOUND-IDX
+001640         MOVE 'N' TO WS-PARM-T-ACTIVE(WS-PARM-IDX)
+001650       END-IF
+001660     END-PERFORM.
+001670
+001680 0300-REWRITE-PARM-FILE.
+001690     OPEN OUTPUT SM-PARM-FILE
+001700     PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+001710       UNTIL WS-PARM-IDX > WS-PARM-COUNT
+001720       MOVE WS-PARM-T-SET-ID(WS-PARM-IDX) TO SM-PARM-SET-ID
+001730       MOVE WS-PARM-T-ACTIVE(WS-PARM-IDX) TO SM-PARM-ACTIVE
+001740       MOVE WS-PARM-T-LOOP-BOUND(WS-PARM-IDX)
+001750         TO SM-PARM-LOOP-BOUND
+001760       MOVE WS-PARM-T-DIVISOR-1(WS-PARM-IDX) TO SM-PARM-DIVISOR-1
+001770       MOVE WS-PARM-T-DIVISOR-2(WS-PARM-IDX) TO SM-PARM-DIVISOR-2
+001780       MOVE WS-PARM-T-CKPT-INTERVAL(WS-PARM-IDX)
+001790         TO SM-PARM-CKPT-INTERVAL
+001800       WRITE SM-PARM-RECORD
+001810     END-PERFORM
+001820     CLOSE SM-PARM-FILE.
