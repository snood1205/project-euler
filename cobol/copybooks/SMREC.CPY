@@ -0,0 +1,4 @@
+000100* SMREC.CPY - SM daily history output record
+000110 01 SM-OUT-RECORD.
+000120    05 SM-OUT-RUN-DATE PIC 9(8).
+000130    05 SM-OUT-SM-VALUE PIC 9(15).
