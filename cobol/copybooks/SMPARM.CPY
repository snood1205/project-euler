@@ -0,0 +1,10 @@
+000100* SMPARM.CPY - SM divisor-pair/range parameter set record
+000110 01 SM-PARM-RECORD.
+000120    05 SM-PARM-SET-ID PIC X(8).
+000130    05 SM-PARM-ACTIVE PIC X(1).
+000140       88 SM-PARM-IS-ACTIVE VALUE 'Y'.
+000150    05 SM-PARM-LOOP-BOUND PIC 9(9).
+000160    05 SM-PARM-DIVISOR-1 PIC 9(4).
+000170    05 SM-PARM-DIVISOR-2 PIC 9(4).
+000180    05 SM-PARM-CKPT-INTERVAL PIC 9(9).
+000190    05 FILLER PIC X(1).
