@@ -0,0 +1,12 @@
+000100* SMTRLR.CPY - SM run trailer/audit record
+000110 01 SM-TRLR-RECORD.
+000120    05 SM-TRLR-RUN-DATE PIC 9(8).
+000130    05 SM-TRLR-PARM-SET-ID PIC X(8).
+000140    05 SM-TRLR-FINAL-CT PIC 9(9).
+000150    05 SM-TRLR-TH-LAST-HIT PIC 9(9).
+000160    05 SM-TRLR-FV-LAST-HIT PIC 9(9).
+000170    05 SM-TRLR-TH-HIT-COUNT PIC 9(9).
+000180    05 SM-TRLR-FV-HIT-COUNT PIC 9(9).
+000190    05 SM-TRLR-LOOP-BOUND PIC 9(9).
+000200    05 SM-TRLR-DIVISOR-1 PIC 9999.
+000210    05 SM-TRLR-DIVISOR-2 PIC 9999.
